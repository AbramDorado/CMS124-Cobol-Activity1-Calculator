@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CALCREC - shared transaction record layout for the calculator
+      *           batch input and output interface files.
+      *           SIGN IS TRAILING SEPARATE keeps negative values as
+      *           plain printable text so the record stays valid in a
+      *           LINE SEQUENTIAL file.
+      ******************************************************************
+       01 CALC-RECORD.
+           05 CALC-INPUT1          PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-INPUT2          PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-ADDITION        PIC S9(6)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-SUBTRACTION     PIC S9(6)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-MULTIPLICATION  PIC S9(10)V9999
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-RESULT          PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 CALC-REMAIN          PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
