@@ -0,0 +1,24 @@
+      ******************************************************************
+      * AUDITREC - audit log record layout for the calculator.
+      *            One record is appended per transaction processed.
+      *            SIGN IS TRAILING SEPARATE keeps negative values as
+      *            plain printable text so the record stays valid in a
+      *            LINE SEQUENTIAL file.
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-DATE             PIC X(8).
+           05 AUD-TIME             PIC X(8).
+           05 AUD-INPUT1           PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-INPUT2           PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-ADDITION         PIC S9(6)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-SUBTRACTION      PIC S9(6)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-MULTIPLICATION   PIC S9(10)V9999
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-RESULT           PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05 AUD-REMAIN           PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
