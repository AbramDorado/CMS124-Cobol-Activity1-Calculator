@@ -2,34 +2,436 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DORADOTRANI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-INPUT-FILE ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CALC-OUTPUT-FILE ASSIGN TO "CALCOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-INPUT-FILE.
+           COPY CALCREC.
+       FD  CALC-REPORT-FILE.
+       01 REPORT-LINE PIC X(132).
+       FD  CALC-AUDIT-FILE.
+           COPY AUDITREC.
+      * CHECKPOINT-RECORD carries the running totals, the op-choice
+      * menu selection, and the run date alongside the last-good
+      * record number, so a restarted run's trailer reflects the
+      * whole batch, the resumed run can't silently switch what's
+      * being computed mid-batch, and a checkpoint left over from a
+      * different day's CALCIN.DAT is detected instead of silently
+      * skipping leading records of an unrelated file.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RUN-DATE           PIC X(8).
+           05 CKPT-RECORD-NO          PIC 9(7).
+           05 CKPT-RECORD-COUNT       PIC 9(7).
+           05 CKPT-OP-CHOICE          PIC 9.
+           05 CKPT-TOTAL-ADDITION     PIC S9(8)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05 CKPT-TOTAL-MULTIPLICATION PIC S9(12)V9999
+                                       SIGN IS TRAILING SEPARATE.
+       FD  CALC-OUTPUT-FILE.
+           COPY CALCREC
+               REPLACING ==CALC-RECORD==   BY ==CALC-OUT-RECORD==
+                         ==CALC-INPUT1==   BY ==CALC-OUT-INPUT1==
+                         ==CALC-INPUT2==   BY ==CALC-OUT-INPUT2==
+                         ==CALC-ADDITION== BY ==CALC-OUT-ADDITION==
+                         ==CALC-SUBTRACTION==
+                             BY ==CALC-OUT-SUBTRACTION==
+                         ==CALC-MULTIPLICATION==
+                             BY ==CALC-OUT-MULTIPLICATION==
+                         ==CALC-RESULT==   BY ==CALC-OUT-RESULT==
+                         ==CALC-REMAIN==   BY ==CALC-OUT-REMAIN==.
        WORKING-STORAGE SECTION.
-           01 input1 PIC S99.
-           01 input2 PIC S99.
-           01 addition PIC S999.
-           01 subtraction PIC S99.
-           01 multiplication PIC S9999.
-           01 result PIC S99.
-           01 remain PIC S9999.
+           01 WS-INPUT-STATUS PIC XX VALUE "00".
+           01 WS-AUDIT-STATUS PIC XX VALUE "00".
+           01 WS-REPORT-STATUS PIC XX VALUE "00".
+           01 WS-REPORT-FRESH-SW PIC X VALUE 'Y'.
+               88 REPORT-FRESH VALUE 'Y'.
+           01 WS-OUTPUT-STATUS PIC XX VALUE "00".
+           01 WS-CKPT-STATUS PIC XX VALUE "00".
+           01 WS-LAST-GOOD-RECORD PIC 9(7) VALUE ZERO.
+           01 WS-CURRENT-RECORD-NO PIC 9(7) VALUE ZERO.
+           01 WS-RESTART-CHOICE PIC X VALUE 'N'.
+               88 RESTART-REQUESTED VALUE 'Y'.
+           01 WS-PAGE-NO PIC 9(4) VALUE 1.
+           01 WS-RUN-DATE PIC X(8).
+           01 WS-REPORT-HEADER.
+               05 FILLER PIC X(10) VALUE "RUN DATE: ".
+               05 WS-HDR-DATE PIC X(8).
+               05 FILLER PIC X(6) VALUE "PAGE: ".
+               05 WS-HDR-PAGE PIC ZZZ9.
+               05 FILLER PIC X(102) VALUE SPACES.
+           01 WS-REPORT-COLUMNS.
+               05 FILLER PIC X(10) VALUE "  INPUT1".
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "  INPUT2".
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "     SUM".
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "    DIFF".
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 FILLER PIC X(16) VALUE "    PRODUCT".
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "  RESULT".
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 FILLER PIC X(11) VALUE "  REMAIN".
+               05 FILLER PIC X(6) VALUE SPACES.
+           01 WS-REPORT-DETAIL.
+               05 WS-DTL-INPUT1 PIC -(6)9.99.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 WS-DTL-INPUT2 PIC -(6)9.99.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 WS-DTL-ADD PIC -(7)9.99.
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 WS-DTL-SUB PIC -(7)9.99.
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 WS-DTL-MULT PIC -(10)9.9999.
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 WS-DTL-RESULT PIC -(7)9.99.
+               05 FILLER PIC X(1) VALUE SPACES.
+               05 WS-DTL-REMAIN PIC -(7)9.99.
+               05 FILLER PIC X(6) VALUE SPACES.
+           01 WS-REPORT-TRAILER.
+               05 FILLER PIC X(19) VALUE "RECORDS PROCESSED: ".
+               05 WS-TRL-COUNT PIC ZZZ,ZZZ,ZZ9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 FILLER PIC X(17) VALUE "TOTAL ADDITIONS: ".
+               05 WS-TRL-TOTAL-ADD PIC -(8)9.99.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 FILLER PIC X(16) VALUE "TOTAL PRODUCTS: ".
+               05 WS-TRL-TOTAL-MULT PIC -(12)9.9999.
+               05 FILLER PIC X(10) VALUE SPACES.
+           01 input1 PIC S9(5)V99.
+           01 input2 PIC S9(5)V99.
+           01 addition PIC S9(6)V99.
+           01 subtraction PIC S9(6)V99.
+           01 multiplication PIC S9(10)V9999.
+           01 result PIC S9(5)V99.
+           01 remain PIC S9(5)V99.
+           01 WS-VALID-SW PIC X VALUE 'N'.
+               88 VALID-ENTRY VALUE 'Y'.
+           01 WS-EOF-SW PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 WS-SIZE-ERROR-SW PIC X VALUE 'N'.
+               88 SIZE-ERROR-OCCURRED VALUE 'Y'.
+           01 WS-OP-CHOICE PIC 9 VALUE 5.
+               88 OP-ADD-ONLY VALUE 1.
+               88 OP-SUB-ONLY VALUE 2.
+               88 OP-MULT-ONLY VALUE 3.
+               88 OP-DIV-ONLY VALUE 4.
+               88 OP-ALL VALUE 5.
+           01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-TOTAL-ADDITION PIC S9(8)V99 VALUE ZERO.
+           01 WS-TOTAL-MULTIPLICATION PIC S9(12)V9999 VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter first number (two digits): ".
-           ACCEPT input1.
-           DISPLAY "Enter second number (two digits):".
-           ACCEPT input2.
-           COMPUTE addition = input1 + input2.
-           COMPUTE subtraction = input1 - input2.
-           COMPUTE multiplication = input1 * input2.
-           DIVIDE input1 by input2 GIVING result
-               REMAINDER Remain.
-           DISPLAY "Sum: " addition.
-           DISPLAY "Difference: " subtraction.
-           DISPLAY "Product: " multiplication.
-           DISPLAY "Quotient: " result " R " Remain.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM DISPLAY-MENU.
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+           END-IF.
+           OPEN INPUT CALC-INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Input file CALCIN.DAT not found or unreadable "
+                   "(status " WS-INPUT-STATUS ") - batch job aborted."
+               STOP RUN
+           END-IF.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM OPEN-CALC-OUTPUT-FILE.
+           PERFORM OPEN-AUDIT-FILE.
+           IF REPORT-FRESH
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM UNTIL END-OF-FILE
+               IF WS-CURRENT-RECORD-NO > WS-LAST-GOOD-RECORD
+                   PERFORM VALIDATE-TRANSACTION
+                   IF VALID-ENTRY
+                       PERFORM CALCULATE-AND-DISPLAY
+                       IF NOT SIZE-ERROR-OCCURRED
+                           PERFORM WRITE-REPORT-DETAIL
+                           PERFORM WRITE-AUDIT-RECORD
+                           PERFORM WRITE-OUTPUT-RECORD
+                           PERFORM ACCUMULATE-TOTALS
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM READ-NEXT-RECORD
+           END-PERFORM.
+           IF RESTART-REQUESTED AND WS-CURRENT-RECORD-NO
+                   NOT > WS-LAST-GOOD-RECORD
+               DISPLAY "All input records were already processed in "
+                   "a prior run - no new records to append; trailer "
+                   "left unchanged."
+           ELSE
+               PERFORM WRITE-REPORT-TRAILER
+           END-IF.
+           CLOSE CALC-INPUT-FILE.
+           CLOSE CALC-REPORT-FILE.
+           CLOSE CALC-AUDIT-FILE.
+           CLOSE CALC-OUTPUT-FILE.
            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       OPEN-REPORT-FILE.
+           MOVE 'N' TO WS-REPORT-FRESH-SW.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CALC-REPORT-FILE
+               IF WS-REPORT-STATUS = "35"
+                   OPEN OUTPUT CALC-REPORT-FILE
+                   MOVE 'Y' TO WS-REPORT-FRESH-SW
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-REPORT-FILE
+               MOVE 'Y' TO WS-REPORT-FRESH-SW
+           END-IF.
+
+       OPEN-CALC-OUTPUT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CALC-OUTPUT-FILE
+               IF WS-OUTPUT-STATUS = "35"
+                   OPEN OUTPUT CALC-OUTPUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-OUTPUT-FILE
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND CALC-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF.
+
+       ACCUMULATE-TOTALS.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD addition TO WS-TOTAL-ADDITION.
+           ADD multiplication TO WS-TOTAL-MULTIPLICATION.
+
+       DISPLAY-MENU.
+           DISPLAY "Select operation(s) to run for this batch:".
+           DISPLAY "  1. Addition only".
+           DISPLAY "  2. Subtraction only".
+           DISPLAY "  3. Multiplication only".
+           DISPLAY "  4. Division only".
+           DISPLAY "  5. All operations".
+           DISPLAY "Enter choice (1-5): ".
+           ACCEPT WS-OP-CHOICE.
+           IF WS-OP-CHOICE < 1 OR WS-OP-CHOICE > 5
+               DISPLAY "Invalid choice - defaulting to all operations."
+               MOVE 5 TO WS-OP-CHOICE
+           END-IF.
+           DISPLAY "Resume from last checkpoint? (Y/N): ".
+           ACCEPT WS-RESTART-CHOICE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CHECKPOINT-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-RECORD-NO = ZERO
+                   DISPLAY "Checkpoint file is empty - starting "
+                       "from record 1."
+                   MOVE ZERO TO WS-LAST-GOOD-RECORD
+               ELSE
+                   IF CKPT-RUN-DATE NOT = WS-RUN-DATE
+                       DISPLAY "Checkpoint was left by a run against "
+                           "a different day's input (" CKPT-RUN-DATE
+                           ") - today is " WS-RUN-DATE ". Refusing to "
+                           "resume against a mismatched CALCIN.DAT."
+                       STOP RUN
+                   END-IF
+                   IF CKPT-OP-CHOICE NOT = WS-OP-CHOICE
+                       DISPLAY "Checkpoint was saved under operation "
+                           "choice " CKPT-OP-CHOICE " - using that "
+                           "instead of today's menu entry to keep "
+                           "the resumed batch consistent."
+                       MOVE CKPT-OP-CHOICE TO WS-OP-CHOICE
+                   END-IF
+                   MOVE CKPT-RECORD-NO TO WS-LAST-GOOD-RECORD
+                   MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE CKPT-TOTAL-ADDITION TO WS-TOTAL-ADDITION
+                   MOVE CKPT-TOTAL-MULTIPLICATION
+                       TO WS-TOTAL-MULTIPLICATION
+                   DISPLAY "Resuming after record " WS-LAST-GOOD-RECORD
+               END-IF
+           ELSE
+               DISPLAY "No checkpoint file found - starting from "
+                   "record 1."
+               MOVE ZERO TO WS-LAST-GOOD-RECORD
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           MOVE WS-CURRENT-RECORD-NO TO CKPT-RECORD-NO.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE WS-OP-CHOICE TO CKPT-OP-CHOICE.
+           MOVE WS-TOTAL-ADDITION TO CKPT-TOTAL-ADDITION.
+           MOVE WS-TOTAL-MULTIPLICATION TO CKPT-TOTAL-MULTIPLICATION.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE WS-RUN-DATE TO WS-HDR-DATE.
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER.
+           WRITE REPORT-LINE FROM WS-REPORT-COLUMNS.
+
+       WRITE-REPORT-DETAIL.
+           MOVE input1 TO WS-DTL-INPUT1.
+           MOVE input2 TO WS-DTL-INPUT2.
+           MOVE addition TO WS-DTL-ADD.
+           MOVE subtraction TO WS-DTL-SUB.
+           MOVE multiplication TO WS-DTL-MULT.
+           MOVE result TO WS-DTL-RESULT.
+           MOVE remain TO WS-DTL-REMAIN.
+           WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-TRL-COUNT.
+           MOVE WS-TOTAL-ADDITION TO WS-TRL-TOTAL-ADD.
+           MOVE WS-TOTAL-MULTIPLICATION TO WS-TRL-TOTAL-MULT.
+           WRITE REPORT-LINE FROM WS-REPORT-TRAILER.
+
+       READ-NEXT-RECORD.
+           READ CALC-INPUT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-CURRENT-RECORD-NO
+           END-IF.
+
+       VALIDATE-TRANSACTION.
+           MOVE 'N' TO WS-VALID-SW.
+           MOVE CALC-INPUT1 TO input1.
+           MOVE CALC-INPUT2 TO input2.
+           IF input1 NOT NUMERIC OR input2 NOT NUMERIC
+               DISPLAY "Invalid transaction - both numbers must be "
+                   "numeric. Record skipped."
+           ELSE
+               IF (OP-DIV-ONLY OR OP-ALL) AND input2 = ZERO
+                   DISPLAY "Invalid transaction - second number "
+                       "cannot be zero for division. Record skipped."
+               ELSE
+                   MOVE 'Y' TO WS-VALID-SW
+               END-IF
+           END-IF.
+
+       CALCULATE-AND-DISPLAY.
+           MOVE 'N' TO WS-SIZE-ERROR-SW.
+           MOVE ZERO TO addition subtraction multiplication
+               result remain.
+           IF OP-ADD-ONLY OR OP-ALL
+               PERFORM COMPUTE-ADDITION
+           END-IF.
+           IF OP-SUB-ONLY OR OP-ALL
+               PERFORM COMPUTE-SUBTRACTION
+           END-IF.
+           IF OP-MULT-ONLY OR OP-ALL
+               PERFORM COMPUTE-MULTIPLICATION
+           END-IF.
+           IF OP-DIV-ONLY OR OP-ALL
+               PERFORM COMPUTE-DIVISION
+           END-IF.
+           IF NOT SIZE-ERROR-OCCURRED
+               IF OP-ADD-ONLY OR OP-ALL
+                   DISPLAY "Sum: " addition
+               END-IF
+               IF OP-SUB-ONLY OR OP-ALL
+                   DISPLAY "Difference: " subtraction
+               END-IF
+               IF OP-MULT-ONLY OR OP-ALL
+                   DISPLAY "Product: " multiplication
+               END-IF
+               IF OP-DIV-ONLY OR OP-ALL
+                   DISPLAY "Quotient: " result " R " Remain
+               END-IF
+           END-IF.
+
+       COMPUTE-ADDITION.
+           COMPUTE addition ROUNDED = input1 + input2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SW
+                   DISPLAY "Overflow computing sum - record skipped."
+           END-COMPUTE.
+
+       COMPUTE-SUBTRACTION.
+           COMPUTE subtraction ROUNDED = input1 - input2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SW
+                   DISPLAY
+                       "Overflow computing difference - record "
+                       "skipped."
+           END-COMPUTE.
+
+       COMPUTE-MULTIPLICATION.
+           COMPUTE multiplication ROUNDED = input1 * input2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SW
+                   DISPLAY
+                       "Overflow computing product - record skipped."
+           END-COMPUTE.
+
+       COMPUTE-DIVISION.
+           DIVIDE input1 BY input2 GIVING result ROUNDED
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SW
+                   DISPLAY
+                       "Overflow computing quotient - record "
+                       "skipped."
+           END-DIVIDE.
+           IF NOT SIZE-ERROR-OCCURRED
+               COMPUTE Remain = input1 - (result * input2)
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-SW
+                       DISPLAY
+                           "Overflow computing remainder - record "
+                           "skipped."
+               END-COMPUTE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE input1 TO AUD-INPUT1.
+           MOVE input2 TO AUD-INPUT2.
+           MOVE addition TO AUD-ADDITION.
+           MOVE subtraction TO AUD-SUBTRACTION.
+           MOVE multiplication TO AUD-MULTIPLICATION.
+           MOVE result TO AUD-RESULT.
+           MOVE remain TO AUD-REMAIN.
+           WRITE AUDIT-RECORD.
+
+       WRITE-OUTPUT-RECORD.
+           MOVE input1 TO CALC-OUT-INPUT1.
+           MOVE input2 TO CALC-OUT-INPUT2.
+           MOVE addition TO CALC-OUT-ADDITION.
+           MOVE subtraction TO CALC-OUT-SUBTRACTION.
+           MOVE multiplication TO CALC-OUT-MULTIPLICATION.
+           MOVE result TO CALC-OUT-RESULT.
+           MOVE remain TO CALC-OUT-REMAIN.
+           WRITE CALC-OUT-RECORD.
+
+       END PROGRAM DORADOTRANI.
